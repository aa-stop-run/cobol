@@ -0,0 +1,215 @@
+      ******************************************************************
+      * Program:  DOMRECON
+      * History:
+      *   09/08/2026  aa-stop-run   Original reconciliation job -
+      *                             compares DOMINIOS against an
+      *                             external reference TLD extract and
+      *                             reports the differences.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOMRECON.
+       AUTHOR. AA-STOP-RUN DATA QUALITY TEAM.
+       INSTALLATION. AA-STOP-RUN.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      * Purpose: DOMINIOS is maintained by hand (via DOMMAINT
+      *          transactions), so it can drift from the outside
+      *          world's list of currently-valid top-level domains.
+      *          This job matches DOMINIOS against TLDEXT, an
+      *          external reference extract supplied in DOMINIO-VAL
+      *          order, and reports:
+      *            - entries on DOMINIOS but not on the reference
+      *              extract (candidates to remove), and
+      *            - entries on the reference extract but not on
+      *              DOMINIOS (candidates to add).
+      *          This is a report only; it does not change DOMINIOS -
+      *          DOMMAINT is still the only program that does that.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOMINIOS ASSIGN TO "dom"
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS SEQUENTIAL
+                   RECORD KEY DOMINIO-VAL
+                   FILE STATUS FSTATUS.
+           SELECT TLDEXT ASSIGN TO "tldext"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS WS-TLD-FSTATUS.
+           SELECT DOMRCRPT ASSIGN TO "domrcrpt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS WS-RPT-FSTATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DOMINIOS.
+           COPY DOMREC.
+       FD  TLDEXT.
+           COPY TLDREC.
+       FD  DOMRCRPT.
+      * Sized to WS-TRAILER-LINE below (the widest line written to
+      * this report), not to WS-DETAIL-LINE.
+       01  DOMRCRPT-RECORD            PIC X(108).
+       WORKING-STORAGE SECTION.
+       77  FSTATUS                    PIC 9(02)   VALUE ZEROS.
+       77  WS-TLD-FSTATUS              PIC X(02)   VALUE SPACES.
+       77  WS-RPT-FSTATUS              PIC X(02)   VALUE SPACES.
+       77  WS-DOM-EOF-SW               PIC X(01)   VALUE "N".
+           88  END-OF-DOMINIOS                     VALUE "Y".
+       77  WS-TLD-EOF-SW                PIC X(01)   VALUE "N".
+           88  END-OF-TLDEXT                       VALUE "Y".
+       77  WS-DOM-COUNT                 PIC 9(09)   COMP VALUE ZERO.
+       77  WS-TLD-COUNT                 PIC 9(09)   COMP VALUE ZERO.
+       77  WS-REMOVE-COUNT              PIC 9(09)   COMP VALUE ZERO.
+       77  WS-ADD-COUNT                 PIC 9(09)   COMP VALUE ZERO.
+       77  WS-MATCH-COUNT               PIC 9(09)   COMP VALUE ZERO.
+       01  WS-DETAIL-LINE.
+           03  WS-DTL-ACTION             PIC X(25)   VALUE SPACES.
+           03  WS-DTL-DOMINIO            PIC X(20)   VALUE SPACES.
+       01  WS-TRAILER-LINE.
+           03  FILLER                    PIC X(16)
+                                          VALUE "DOMRECON  DOM  ".
+           03  WS-TRL-DOM                PIC ZZZ,ZZZ,ZZ9.
+           03  FILLER                    PIC X(8)    VALUE "  TLD  ".
+           03  WS-TRL-TLD                PIC ZZZ,ZZZ,ZZ9.
+           03  FILLER                    PIC X(10)   VALUE "  MATCH  ".
+           03  WS-TRL-MATCH              PIC ZZZ,ZZZ,ZZ9.
+           03  FILLER                    PIC X(11)   VALUE "  REMOVE  ".
+           03  WS-TRL-REMOVE             PIC ZZZ,ZZZ,ZZ9.
+           03  FILLER                    PIC X(8)    VALUE "  ADD  ".
+           03  WS-TRL-ADD                PIC ZZZ,ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *0000-MAINLINE                                                  *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-MATCH-RECORDS THRU 2000-MATCH-RECORDS-EXIT
+               UNTIL END-OF-DOMINIOS AND END-OF-TLDEXT
+           PERFORM 3000-TERMINATE THRU 3000-TERMINATE-EXIT
+           STOP RUN.
+      *****************************************************************
+      *1000-INITIALIZE                                                *
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT DOMINIOS
+           OPEN INPUT TLDEXT
+           OPEN OUTPUT DOMRCRPT
+           MOVE "RECONCILIATION BETWEEN DOM AND TLD REFERENCE" TO
+               DOMRCRPT-RECORD
+           WRITE DOMRCRPT-RECORD
+           MOVE SPACES TO DOMRCRPT-RECORD
+           WRITE DOMRCRPT-RECORD
+           PERFORM 2100-READ-DOMINIOS THRU 2100-READ-DOMINIOS-EXIT
+           PERFORM 2200-READ-TLDEXT THRU 2200-READ-TLDEXT-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+      *****************************************************************
+      *2000-MATCH-RECORDS                                             *
+      *    Classic match/merge: DOMINIOS and TLDEXT are both in       *
+      *    DOMINIO-VAL order, so comparing the two current keys        *
+      *    drives every outcome without needing either file in        *
+      *    memory.                                                     *
+      *****************************************************************
+       2000-MATCH-RECORDS.
+           EVALUATE TRUE
+               WHEN END-OF-DOMINIOS
+                   PERFORM 2400-ADD-CANDIDATE THRU
+                       2400-ADD-CANDIDATE-EXIT
+                   PERFORM 2200-READ-TLDEXT THRU 2200-READ-TLDEXT-EXIT
+               WHEN END-OF-TLDEXT
+                   PERFORM 2300-REMOVE-CANDIDATE THRU
+                       2300-REMOVE-CANDIDATE-EXIT
+                   PERFORM 2100-READ-DOMINIOS THRU
+                       2100-READ-DOMINIOS-EXIT
+               WHEN DOMINIO-VAL < TLD-VAL
+                   PERFORM 2300-REMOVE-CANDIDATE THRU
+                       2300-REMOVE-CANDIDATE-EXIT
+                   PERFORM 2100-READ-DOMINIOS THRU
+                       2100-READ-DOMINIOS-EXIT
+               WHEN DOMINIO-VAL > TLD-VAL
+                   PERFORM 2400-ADD-CANDIDATE THRU
+                       2400-ADD-CANDIDATE-EXIT
+                   PERFORM 2200-READ-TLDEXT THRU 2200-READ-TLDEXT-EXIT
+               WHEN OTHER
+                   ADD 1 TO WS-MATCH-COUNT
+                   PERFORM 2100-READ-DOMINIOS THRU
+                       2100-READ-DOMINIOS-EXIT
+                   PERFORM 2200-READ-TLDEXT THRU 2200-READ-TLDEXT-EXIT
+           END-EVALUATE.
+       2000-MATCH-RECORDS-EXIT.
+           EXIT.
+      *****************************************************************
+      *2100-READ-DOMINIOS                                             *
+      *****************************************************************
+       2100-READ-DOMINIOS.
+           IF NOT END-OF-DOMINIOS THEN
+               READ DOMINIOS NEXT RECORD
+                   AT END
+                       SET END-OF-DOMINIOS TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-DOM-COUNT
+               END-READ
+           END-IF.
+       2100-READ-DOMINIOS-EXIT.
+           EXIT.
+      *****************************************************************
+      *2200-READ-TLDEXT                                               *
+      *****************************************************************
+       2200-READ-TLDEXT.
+           IF NOT END-OF-TLDEXT THEN
+               READ TLDEXT
+                   AT END
+                       SET END-OF-TLDEXT TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TLD-COUNT
+               END-READ
+           END-IF.
+       2200-READ-TLDEXT-EXIT.
+           EXIT.
+      *****************************************************************
+      *2300-REMOVE-CANDIDATE                                          *
+      *    DOMINIOS has an entry the reference extract no longer      *
+      *    lists - a candidate for DOMMAINT to DELETE.                 *
+      *****************************************************************
+       2300-REMOVE-CANDIDATE.
+           MOVE "CANDIDATE TO REMOVE" TO WS-DTL-ACTION
+           MOVE DOMINIO-VAL TO WS-DTL-DOMINIO
+           MOVE WS-DETAIL-LINE TO DOMRCRPT-RECORD
+           WRITE DOMRCRPT-RECORD
+           ADD 1 TO WS-REMOVE-COUNT.
+       2300-REMOVE-CANDIDATE-EXIT.
+           EXIT.
+      *****************************************************************
+      *2400-ADD-CANDIDATE                                             *
+      *    The reference extract lists a TLD not yet on DOMINIOS - a   *
+      *    candidate for DOMMAINT to ADD.                              *
+      *****************************************************************
+       2400-ADD-CANDIDATE.
+           MOVE "CANDIDATE TO ADD" TO WS-DTL-ACTION
+           MOVE TLD-VAL TO WS-DTL-DOMINIO
+           MOVE WS-DETAIL-LINE TO DOMRCRPT-RECORD
+           WRITE DOMRCRPT-RECORD
+           ADD 1 TO WS-ADD-COUNT.
+       2400-ADD-CANDIDATE-EXIT.
+           EXIT.
+      *****************************************************************
+      *3000-TERMINATE                                                 *
+      *****************************************************************
+       3000-TERMINATE.
+           CLOSE DOMINIOS
+           CLOSE TLDEXT
+           MOVE WS-DOM-COUNT TO WS-TRL-DOM
+           MOVE WS-TLD-COUNT TO WS-TRL-TLD
+           MOVE WS-MATCH-COUNT TO WS-TRL-MATCH
+           MOVE WS-REMOVE-COUNT TO WS-TRL-REMOVE
+           MOVE WS-ADD-COUNT TO WS-TRL-ADD
+           MOVE SPACES TO DOMRCRPT-RECORD
+           WRITE DOMRCRPT-RECORD
+           MOVE WS-TRAILER-LINE TO DOMRCRPT-RECORD
+           WRITE DOMRCRPT-RECORD
+           CLOSE DOMRCRPT.
+       3000-TERMINATE-EXIT.
+           EXIT.
