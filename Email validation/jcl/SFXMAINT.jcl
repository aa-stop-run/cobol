@@ -0,0 +1,19 @@
+//SFXMAINT JOB (ACCTNO),'DOMSFX MAINTENANCE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB:      SFXMAINT
+//* PURPOSE:  Applies ADD/CHANGE/DELETE transactions to the
+//*           DOMSFX registered two-label suffix file (CO.UK,
+//*           COM.BR, ...) and produces a control report of what
+//*           changed. Mirrors DOMMAINT, which does the same job
+//*           for DOMINIOS.
+//* HISTORY:
+//*   09/08/2026  AA-STOP-RUN   ORIGINAL JOB.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SFXMAINT
+//STEPLIB  DD   DSN=AASTOPRN.EMAILVAL.LOADLIB,DISP=SHR
+//SFXTRANS DD   DSN=AASTOPRN.EMAILVAL.SFXTRANS,DISP=SHR
+//DOMSFX   DD   DSN=AASTOPRN.EMAILVAL.DOMSFX,DISP=SHR
+//SFXRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
