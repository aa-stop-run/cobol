@@ -0,0 +1,67 @@
+//CKMBATCH JOB (ACCTNO),'EMAIL VALIDATION BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB:      CKMBATCH
+//* PURPOSE:  Runs CKMBATCH overnight against the customer master
+//*           extract, calling CHECKMAIL for every customer and
+//*           producing an accepted extract and a rejected extract
+//*           with a trailer count of read/accepted/rejected.
+//*           A checkpoint is saved after every customer; should the
+//*           run abend, resubmit with CKMRESTART=YES and
+//*           PARM='RESTART' (see below) to pick up from the last
+//*           checkpoint instead of record one.
+//* HISTORY:
+//*   09/08/2026  AA-STOP-RUN   ORIGINAL JOB.
+//*   09/08/2026  AA-STOP-RUN   ADDED CHECKPT DD AND THE RESTART
+//*                             PARM FOR CHECKPOINT/RESTART.
+//*   09/08/2026  AA-STOP-RUN   CORRECTED LRECLs ON REJECTFL,
+//*                             CHECKPT AND AUDITLOG TO MATCH
+//*                             THEIR COPYBOOKS.
+//*   09/08/2026  AA-STOP-RUN   ACCEPTFL/REJECTFL NO LONGER FORCE
+//*                             DISP=(NEW,CATLG,DELETE) - THAT FAILED
+//*                             JCL ALLOCATION ON EVERY RESTART SINCE
+//*                             A FIRST ATTEMPT HAD ALREADY CATALOGUED
+//*                             THEM. DISP NOW FOLLOWS &CKMRESTART.
+//*   09/08/2026  AA-STOP-RUN   CHECKPT's LRECL IS NOW 23 (CKPTREC
+//*                             ADDED A 1-BYTE RECORD KEY SO CKMBATCH
+//*                             CAN HOLD THE FILE OPEN ALL RUN AND
+//*                             REWRITE THE ONE CHECKPOINT RECORD
+//*                             INSTEAD OF OPENING/CLOSING IT EVERY
+//*                             CUSTOMER. RESTART IS NOW PASSED ON
+//*                             THE EXEC CARD'S PARM=, AS SHOWN BELOW
+//*                             (CKMBATCH RECEIVES IT VIA LINKAGE).
+//*--------------------------------------------------------------*
+//*            TO RESTART FROM THE LAST CHECKPOINT, CHANGE BOTH:
+//*              THE SET BELOW TO:   SET CKMRESTART=YES
+//*              THE EXEC CARD TO:   EXEC PGM=CKMBATCH,PARM='RESTART'
+//         SET CKMRESTART=NO
+//STEP010  EXEC PGM=CKMBATCH
+//STEPLIB  DD   DSN=AASTOPRN.EMAILVAL.LOADLIB,DISP=SHR
+//CUSTMAST DD   DSN=AASTOPRN.CUSTOMER.MASTER,DISP=SHR
+// IF (&CKMRESTART = YES) THEN
+//ACCEPTFL DD   DSN=AASTOPRN.CUSTOMER.ACCEPTED,DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJECTFL DD   DSN=AASTOPRN.CUSTOMER.REJECTED,DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+// ELSE
+//ACCEPTFL DD   DSN=AASTOPRN.CUSTOMER.ACCEPTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJECTFL DD   DSN=AASTOPRN.CUSTOMER.REJECTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+// ENDIF
+//CHECKPT  DD   DSN=AASTOPRN.EMAILVAL.CKMBATCH.CKPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=23,BLKSIZE=0)
+//DOM      DD   DSN=AASTOPRN.EMAILVAL.DOMINIOS,DISP=SHR
+//DOMSFX   DD   DSN=AASTOPRN.EMAILVAL.DOMSFX,DISP=SHR
+//AUDITLOG DD   DSN=AASTOPRN.EMAILVAL.AUDITLOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=154,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
