@@ -0,0 +1,31 @@
+//CKMSTAT  JOB (ACCTNO),'DAILY REJECTION STATISTICS',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB:      CKMSTAT
+//* PURPOSE:  Summarises the AUDITLOG trace from the overnight
+//*           CKMBATCH run into counts by rejection reason, and a
+//*           ranked list of domains most often rejected as not
+//*           on the approved list, for the data stewards.
+//* HISTORY:
+//*   09/08/2026  AA-STOP-RUN   ORIGINAL JOB.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CKMSTAT
+//STEPLIB  DD   DSN=AASTOPRN.EMAILVAL.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=AASTOPRN.EMAILVAL.AUDITLOG,DISP=SHR
+//WORKDOM1 DD   DSN=&&WORKDOM1,DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SORTWK1  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//WORKDOM2 DD   DSN=&&WORKDOM2,DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//WORKDOM3 DD   DSN=&&WORKDOM3,DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=49,BLKSIZE=0)
+//SORTWK2  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//WORKDOM4 DD   DSN=&&WORKDOM4,DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=49,BLKSIZE=0)
+//STATRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
