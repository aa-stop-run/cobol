@@ -0,0 +1,19 @@
+//DOMRECON JOB (ACCTNO),'DOMINIOS RECONCILIATION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB:      DOMRECON
+//* PURPOSE:  Compares DOMINIOS against an external reference TLD
+//*           extract (TLDEXT, in DOMINIO-VAL order) and reports
+//*           entries to remove and entries to add. Report only -
+//*           run the DOMMAINT transactions it identifies as a
+//*           separate, reviewed step.
+//* HISTORY:
+//*   09/08/2026  AA-STOP-RUN   ORIGINAL JOB.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DOMRECON
+//STEPLIB  DD   DSN=AASTOPRN.EMAILVAL.LOADLIB,DISP=SHR
+//DOM      DD   DSN=AASTOPRN.EMAILVAL.DOMINIOS,DISP=SHR
+//TLDEXT   DD   DSN=AASTOPRN.EMAILVAL.TLDEXT,DISP=SHR
+//DOMRCRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
