@@ -0,0 +1,17 @@
+//DOMMAINT JOB (ACCTNO),'DOMINIOS MAINTENANCE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB:      DOMMAINT
+//* PURPOSE:  Applies ADD/CHANGE/DELETE transactions to the
+//*           DOMINIOS valid-domain file and produces a control
+//*           report of what changed.
+//* HISTORY:
+//*   09/08/2026  AA-STOP-RUN   ORIGINAL JOB.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DOMMAINT
+//STEPLIB  DD   DSN=AASTOPRN.EMAILVAL.LOADLIB,DISP=SHR
+//DOMTRANS DD   DSN=AASTOPRN.EMAILVAL.DOMTRANS,DISP=SHR
+//DOM      DD   DSN=AASTOPRN.EMAILVAL.DOMINIOS,DISP=SHR
+//DOMRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
