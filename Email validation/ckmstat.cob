@@ -0,0 +1,324 @@
+      ******************************************************************
+      * Program:  CKMSTAT
+      * History:
+      *   09/08/2026  aa-stop-run   Original daily rejection-statistics
+      *                             report - summarises AUDITLOG by
+      *                             reason code and ranks the domains
+      *                             most often rejected as unknown.
+      *   09/08/2026  aa-stop-run   Renamed the reason-code section
+      *                             heading (it lists the accepted
+      *                             count alongside rejections) and
+      *                             added a total-processed line.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CKMSTAT.
+       AUTHOR. AA-STOP-RUN DATA QUALITY TEAM.
+       INSTALLATION. AA-STOP-RUN.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      * Purpose: Reads the AUDITLOG trace CHECKMAIL writes for every
+      *          validation call and produces two things: a count of
+      *          rejections by reason code, and a ranked list of the
+      *          domains most often rejected with reason code 40
+      *          (domain not on the approved list) - the domains our
+      *          data stewards are missing from DOMINIOS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITLOG ASSIGN TO "auditlog"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS WS-AUD-FSTATUS.
+           SELECT WORKDOM1 ASSIGN TO "workdom1"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS WS-WD1-FSTATUS.
+           SELECT SORTWK1 ASSIGN TO "sortwk1".
+           SELECT WORKDOM2 ASSIGN TO "workdom2"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS WS-WD2-FSTATUS.
+           SELECT WORKDOM3 ASSIGN TO "workdom3"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS WS-WD3-FSTATUS.
+           SELECT SORTWK2 ASSIGN TO "sortwk2".
+           SELECT WORKDOM4 ASSIGN TO "workdom4"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS WS-WD4-FSTATUS.
+           SELECT STATRPT ASSIGN TO "statrpt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS WS-RPT-FSTATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITLOG.
+           COPY AUDREC.
+       FD  WORKDOM1.
+       01  WD1-RECORD.
+           03  WD1-DOMINIO            PIC X(40).
+       SD  SORTWK1.
+       01  SW1-RECORD.
+           03  SW1-DOMINIO            PIC X(40).
+       FD  WORKDOM2.
+       01  WD2-RECORD.
+           03  WD2-DOMINIO            PIC X(40).
+       FD  WORKDOM3.
+       01  WD3-RECORD.
+           03  WD3-DOMINIO            PIC X(40).
+           03  WD3-COUNT              PIC 9(09).
+       SD  SORTWK2.
+       01  SW2-RECORD.
+           03  SW2-DOMINIO            PIC X(40).
+           03  SW2-COUNT              PIC 9(09).
+       FD  WORKDOM4.
+       01  WD4-RECORD.
+           03  WD4-DOMINIO            PIC X(40).
+           03  WD4-COUNT              PIC 9(09).
+       FD  STATRPT.
+       01  STATRPT-RECORD             PIC X(80).
+       WORKING-STORAGE SECTION.
+           COPY REASONCD.
+       77  WS-AUD-FSTATUS             PIC X(02)   VALUE SPACES.
+       77  WS-WD1-FSTATUS             PIC X(02)   VALUE SPACES.
+       77  WS-WD2-FSTATUS             PIC X(02)   VALUE SPACES.
+       77  WS-WD3-FSTATUS             PIC X(02)   VALUE SPACES.
+       77  WS-WD4-FSTATUS             PIC X(02)   VALUE SPACES.
+       77  WS-RPT-FSTATUS             PIC X(02)   VALUE SPACES.
+       77  WS-EOF-SW                  PIC X(01)   VALUE "N".
+           88  END-OF-AUDITLOG                    VALUE "Y".
+       77  WS-EOF2-SW                 PIC X(01)   VALUE "N".
+           88  END-OF-2ND-FILE                    VALUE "Y".
+       77  WS-TOTAL-COUNT             PIC 9(09)   COMP VALUE ZERO.
+       77  WS-RANK-NUMBER             PIC 9(05)   COMP VALUE ZERO.
+      *****************************************************************
+      *    One count per REASON-CODE value (0-40), indexed code + 1.  *
+      *****************************************************************
+       01  WS-REASON-DESC.
+           03  WS-RT-DESC OCCURS 41 TIMES PIC X(30) VALUE SPACES.
+       01  WS-REASON-COUNTS.
+           03  WS-RT-COUNT OCCURS 41 TIMES PIC 9(09) COMP VALUE ZERO.
+       77  WS-RT-IDX                  PIC 9(02)   COMP VALUE ZERO.
+      *****************************************************************
+      *    Control-break work fields for the domain summarisation.    *
+      *****************************************************************
+       01  WS-BREAK-DOMINIO           PIC X(40)   VALUE SPACES.
+       77  WS-BREAK-COUNT             PIC 9(09)   COMP VALUE ZERO.
+       01  WS-DETAIL-LINE.
+           03  WS-DTL-DESC            PIC X(30)   VALUE SPACES.
+           03  FILLER                 PIC X(02)   VALUE SPACES.
+           03  WS-DTL-COUNT           PIC ZZZ,ZZZ,ZZ9.
+       01  WS-RANK-LINE.
+           03  WS-RNK-NUMBER          PIC ZZ,ZZ9.
+           03  FILLER                 PIC X(02)   VALUE SPACES.
+           03  WS-RNK-DOMINIO         PIC X(40).
+           03  FILLER                 PIC X(02)   VALUE SPACES.
+           03  WS-RNK-COUNT           PIC ZZZ,ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *0000-MAINLINE                                                  *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-SUMMARISE-AUDITLOG THRU
+               2000-SUMMARISE-AUDITLOG-EXIT
+               UNTIL END-OF-AUDITLOG
+           CLOSE AUDITLOG
+           CLOSE WORKDOM1
+           PERFORM 3000-RANK-DOMAINS THRU 3000-RANK-DOMAINS-EXIT
+           PERFORM 4000-WRITE-REPORT THRU 4000-WRITE-REPORT-EXIT
+           CLOSE STATRPT
+           STOP RUN.
+      *****************************************************************
+      *1000-INITIALIZE                                                *
+      *    Sets up the reason-code description table and opens the    *
+      *    input/work files for the first pass over AUDITLOG.         *
+      *****************************************************************
+       1000-INITIALIZE.
+           MOVE "E-MAIL ACCEPTED"              TO WS-RT-DESC(1)
+           MOVE "MISSING OR MULTIPLE '@'"      TO WS-RT-DESC(11)
+           MOVE "INVALID USER CHARACTERS"      TO WS-RT-DESC(21)
+           MOVE "USER STARTS WITH '.'"         TO WS-RT-DESC(22)
+           MOVE "USER ENDS WITH '.'"           TO WS-RT-DESC(23)
+           MOVE "E-MAIL CONTAINS SPACES"       TO WS-RT-DESC(24)
+           MOVE "INVALID DOMAIN CHARACTERS"    TO WS-RT-DESC(31)
+           MOVE "DOMAIN MISSING '.'"           TO WS-RT-DESC(32)
+           MOVE "NO CHARACTERS BEFORE DOMAIN"  TO WS-RT-DESC(33)
+           MOVE "DOMAIN NOT ON APPROVED LIST"  TO WS-RT-DESC(41)
+           OPEN INPUT AUDITLOG
+           OPEN OUTPUT WORKDOM1
+           PERFORM 2100-READ-AUDITLOG THRU 2100-READ-AUDITLOG-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+      *****************************************************************
+      *2000-SUMMARISE-AUDITLOG                                        *
+      *    Tallies one AUDITLOG record by reason code, and captures   *
+      *    the domain when it was rejected as unknown (code 40).      *
+      *****************************************************************
+       2000-SUMMARISE-AUDITLOG.
+           ADD 1 TO WS-TOTAL-COUNT
+           MOVE AUD-REASON-CODE TO REASON-CODE
+           COMPUTE WS-RT-IDX = REASON-CODE + 1
+           ADD 1 TO WS-RT-COUNT(WS-RT-IDX)
+           IF REASON-DOMAIN-UNKNOWN THEN
+               MOVE AUD-DOMINIO TO WD1-DOMINIO
+               WRITE WD1-RECORD
+           END-IF
+           PERFORM 2100-READ-AUDITLOG THRU 2100-READ-AUDITLOG-EXIT.
+       2000-SUMMARISE-AUDITLOG-EXIT.
+           EXIT.
+      *****************************************************************
+      *2100-READ-AUDITLOG                                             *
+      *****************************************************************
+       2100-READ-AUDITLOG.
+           READ AUDITLOG
+               AT END
+                   SET END-OF-AUDITLOG TO TRUE
+           END-READ.
+       2100-READ-AUDITLOG-EXIT.
+           EXIT.
+      *****************************************************************
+      *3000-RANK-DOMAINS                                              *
+      *    Sorts the captured rejected domains, collapses them to one *
+      *    count per domain (control break), then sorts that summary  *
+      *    by count descending so the worst offenders come first.     *
+      *****************************************************************
+       3000-RANK-DOMAINS.
+           SORT SORTWK1
+               ON ASCENDING KEY SW1-DOMINIO
+               USING WORKDOM1
+               GIVING WORKDOM2
+           OPEN INPUT WORKDOM2
+           OPEN OUTPUT WORKDOM3
+           MOVE SPACES TO WS-BREAK-DOMINIO
+           MOVE ZERO TO WS-BREAK-COUNT
+           PERFORM 3100-READ-WORKDOM2 THRU 3100-READ-WORKDOM2-EXIT
+           PERFORM 3200-ACCUMULATE-DOMAIN THRU
+               3200-ACCUMULATE-DOMAIN-EXIT
+               UNTIL END-OF-2ND-FILE
+           PERFORM 3300-WRITE-BREAK THRU 3300-WRITE-BREAK-EXIT
+           CLOSE WORKDOM2
+           CLOSE WORKDOM3
+           SORT SORTWK2
+               ON DESCENDING KEY SW2-COUNT
+               USING WORKDOM3
+               GIVING WORKDOM4.
+       3000-RANK-DOMAINS-EXIT.
+           EXIT.
+      *****************************************************************
+      *3100-READ-WORKDOM2                                             *
+      *****************************************************************
+       3100-READ-WORKDOM2.
+           READ WORKDOM2
+               AT END
+                   SET END-OF-2ND-FILE TO TRUE
+           END-READ.
+       3100-READ-WORKDOM2-EXIT.
+           EXIT.
+      *****************************************************************
+      *3200-ACCUMULATE-DOMAIN                                         *
+      *    Classic control-break: while the domain matches the one    *
+      *    being accumulated, keep counting; on a break, write the     *
+      *    summary record and start accumulating the new domain.      *
+      *****************************************************************
+       3200-ACCUMULATE-DOMAIN.
+           IF WD2-DOMINIO NOT = WS-BREAK-DOMINIO
+               AND WS-BREAK-COUNT NOT = ZERO THEN
+               PERFORM 3300-WRITE-BREAK THRU 3300-WRITE-BREAK-EXIT
+           END-IF
+           MOVE WD2-DOMINIO TO WS-BREAK-DOMINIO
+           ADD 1 TO WS-BREAK-COUNT
+           PERFORM 3100-READ-WORKDOM2 THRU 3100-READ-WORKDOM2-EXIT.
+       3200-ACCUMULATE-DOMAIN-EXIT.
+           EXIT.
+      *****************************************************************
+      *3300-WRITE-BREAK                                               *
+      *****************************************************************
+       3300-WRITE-BREAK.
+           IF WS-BREAK-COUNT NOT = ZERO THEN
+               MOVE WS-BREAK-DOMINIO TO WD3-DOMINIO
+               MOVE WS-BREAK-COUNT TO WD3-COUNT
+               WRITE WD3-RECORD
+           END-IF
+           MOVE SPACES TO WS-BREAK-DOMINIO
+           MOVE ZERO TO WS-BREAK-COUNT.
+       3300-WRITE-BREAK-EXIT.
+           EXIT.
+      *****************************************************************
+      *4000-WRITE-REPORT                                              *
+      *    Writes the reason-code summary, then the ranked domain     *
+      *    list, to STATRPT.                                          *
+      *****************************************************************
+       4000-WRITE-REPORT.
+           OPEN OUTPUT STATRPT
+           MOVE "CKMSTAT - DAILY REJECTION STATISTICS" TO
+               STATRPT-RECORD
+           WRITE STATRPT-RECORD
+           MOVE SPACES TO STATRPT-RECORD
+           WRITE STATRPT-RECORD
+           MOVE "VALIDATION RESULTS BY REASON CODE" TO STATRPT-RECORD
+           WRITE STATRPT-RECORD
+           PERFORM 4100-WRITE-REASON-LINE THRU
+               4100-WRITE-REASON-LINE-EXIT
+               VARYING WS-RT-IDX FROM 1 BY 1 UNTIL WS-RT-IDX > 41
+           MOVE SPACES TO STATRPT-RECORD
+           WRITE STATRPT-RECORD
+           MOVE "TOTAL E-MAILS ON AUDITLOG" TO WS-DTL-DESC
+           MOVE WS-TOTAL-COUNT TO WS-DTL-COUNT
+           MOVE WS-DETAIL-LINE TO STATRPT-RECORD
+           WRITE STATRPT-RECORD
+           MOVE SPACES TO STATRPT-RECORD
+           WRITE STATRPT-RECORD
+           MOVE "DOMAINS MOST OFTEN REJECTED AS NOT VALID" TO
+               STATRPT-RECORD
+           WRITE STATRPT-RECORD
+           OPEN INPUT WORKDOM4
+           MOVE ZERO TO WS-RANK-NUMBER
+           MOVE "N" TO WS-EOF2-SW
+           PERFORM 4150-READ-WORKDOM4 THRU 4150-READ-WORKDOM4-EXIT
+           PERFORM 4200-WRITE-RANK-LINE THRU
+               4200-WRITE-RANK-LINE-EXIT
+               UNTIL END-OF-2ND-FILE
+           CLOSE WORKDOM4.
+       4000-WRITE-REPORT-EXIT.
+           EXIT.
+      *****************************************************************
+      *4100-WRITE-REASON-LINE                                         *
+      *****************************************************************
+       4100-WRITE-REASON-LINE.
+           IF WS-RT-DESC(WS-RT-IDX) NOT = SPACES THEN
+               MOVE WS-RT-DESC(WS-RT-IDX) TO WS-DTL-DESC
+               MOVE WS-RT-COUNT(WS-RT-IDX) TO WS-DTL-COUNT
+               MOVE WS-DETAIL-LINE TO STATRPT-RECORD
+               WRITE STATRPT-RECORD
+           END-IF.
+       4100-WRITE-REASON-LINE-EXIT.
+           EXIT.
+      *****************************************************************
+      *4150-READ-WORKDOM4                                             *
+      *****************************************************************
+       4150-READ-WORKDOM4.
+           READ WORKDOM4
+               AT END
+                   SET END-OF-2ND-FILE TO TRUE
+           END-READ.
+       4150-READ-WORKDOM4-EXIT.
+           EXIT.
+      *****************************************************************
+      *4200-WRITE-RANK-LINE                                           *
+      *    WORKDOM4 is already sorted by count descending, so this     *
+      *    just numbers and writes one ranked line per domain.         *
+      *****************************************************************
+       4200-WRITE-RANK-LINE.
+           ADD 1 TO WS-RANK-NUMBER
+           MOVE WS-RANK-NUMBER TO WS-RNK-NUMBER
+           MOVE WD4-DOMINIO TO WS-RNK-DOMINIO
+           MOVE WD4-COUNT TO WS-RNK-COUNT
+           MOVE WS-RANK-LINE TO STATRPT-RECORD
+           WRITE STATRPT-RECORD
+           PERFORM 4150-READ-WORKDOM4 THRU 4150-READ-WORKDOM4-EXIT.
+       4200-WRITE-RANK-LINE-EXIT.
+           EXIT.
