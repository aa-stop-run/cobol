@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: SFXTRNREC
+      * Purpose:  Transaction record read by SFXMAINT to apply
+      *           ADD/CHANGE/DELETE maintenance to the DOMSFX file.
+      *           Mirrors TRNREC (DOMMAINT's transaction record) -
+      *           same layout, keyed on SFX-VAL instead of
+      *           DOMINIO-VAL.
+      * History:
+      *   09/08/2026  aa-stop-run   Original layout.
+      ******************************************************************
+       01  SFX-TRANS-RECORD.
+           03  SFXTRN-ACTION            PIC X(01).
+               88  SFXTRN-ADD                   VALUE "A".
+               88  SFXTRN-CHANGE                VALUE "C".
+               88  SFXTRN-DELETE                VALUE "D".
+           03  SFXTRN-SFX-VAL           PIC X(20).
+           03  SFXTRN-NEW-VAL           PIC X(20).
