@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Copybook: REASONCD
+      * Purpose:  Values for the REASON-CODE field CHECKMAIL returns
+      *           alongside PROG-FLAG/MENSAGEM, so a calling program
+      *           can branch on a code instead of matching MENSAGEM
+      *           text. COPY this member wherever REASON-CODE is
+      *           declared (CHECKMAIL's LINKAGE SECTION and any
+      *           caller that wants the level-88 names).
+      *
+      *  00 = e-mail accepted
+      *  10 = e-mail must contain exactly one '@'
+      *  20 = invalid characters in the user (local) part
+      *  21 = user part starts with a '.'
+      *  22 = user part ends with a '.'
+      *  23 = e-mail contains spaces
+      *  30 = invalid characters in the domain part
+      *  31 = domain has no '.' before the domain name
+      *  32 = no characters before the final '.' in the domain
+      *  40 = domain is not on the approved domain list
+      * History:
+      *   09/08/2026  aa-stop-run   Original set of codes.
+      ******************************************************************
+       01  REASON-CODE                 PIC 9(02)   VALUE ZEROS.
+           88  REASON-ACCEPTED                     VALUE 00.
+           88  REASON-NO-AT-SIGN                    VALUE 10.
+           88  REASON-USER-BAD-CHARS                VALUE 20.
+           88  REASON-USER-STARTS-DOT                VALUE 21.
+           88  REASON-USER-ENDS-DOT                  VALUE 22.
+           88  REASON-HAS-SPACES                    VALUE 23.
+           88  REASON-DOMAIN-BAD-CHARS               VALUE 30.
+           88  REASON-DOMAIN-NO-DOT                  VALUE 31.
+           88  REASON-DOMAIN-NO-CHARS-BEFORE-DOT     VALUE 32.
+           88  REASON-DOMAIN-UNKNOWN                 VALUE 40.
