@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: REJTREC
+      * Purpose:  Record layout for CKMBATCH's rejected-customer
+      *           output file, carrying the MENSAGEM/reason code back
+      *           with the customer so the reject can be worked.
+      * History:
+      *   09/08/2026  aa-stop-run   Original layout.
+      ******************************************************************
+       01  REJECT-RECORD.
+           03  REJ-CUST-ID              PIC X(10).
+           03  REJ-CUST-NAME            PIC X(30).
+           03  REJ-EMAIL                PIC X(40).
+           03  REJ-REASON-CODE          PIC 9(02).
+           03  REJ-MENSAGEM             PIC X(50).
