@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: TLDREC
+      * Purpose:  Reference extract record read by DOMRECON - one
+      *           currently-valid TLD/suffix per record, as supplied
+      *           by the external reference source.
+      * History:
+      *   09/08/2026  aa-stop-run   Original layout.
+      ******************************************************************
+       01  TLD-REFERENCE-RECORD.
+           03  TLD-VAL                  PIC X(20).
