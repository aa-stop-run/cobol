@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: CKPTREC
+      * Purpose:  Checkpoint record written by CKMBATCH at intervals
+      *           so an overnight run that abends can be restarted
+      *           from the last checkpoint instead of record one.
+      * History:
+      *   09/08/2026  aa-stop-run   Original layout.
+      *   09/08/2026  aa-stop-run   Added CKPT-KEY, a fixed record key
+      *                             so CHECKPT can be an indexed file
+      *                             holding one record that is opened
+      *                             once and REWRITTEN in place at
+      *                             every checkpoint, instead of being
+      *                             OPEN OUTPUT/CLOSEd each time.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           03  CKPT-KEY                 PIC X(01).
+           03  CKPT-CUST-ID             PIC X(10).
+           03  CKPT-READ-COUNT          PIC 9(09)   COMP.
+           03  CKPT-ACCEPT-COUNT        PIC 9(09)   COMP.
+           03  CKPT-REJECT-COUNT        PIC 9(09)   COMP.
