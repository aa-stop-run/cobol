@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: TRNREC
+      * Purpose:  Transaction record read by DOMMAINT to apply
+      *           ADD/CHANGE/DELETE maintenance to the DOMINIOS file.
+      * History:
+      *   09/08/2026  aa-stop-run   Original layout.
+      ******************************************************************
+       01  DOMAIN-TRANS-RECORD.
+           03  TRN-ACTION               PIC X(01).
+               88  TRN-ADD                      VALUE "A".
+               88  TRN-CHANGE                   VALUE "C".
+               88  TRN-DELETE                   VALUE "D".
+           03  TRN-DOMINIO-VAL          PIC X(20).
+           03  TRN-NEW-VAL              PIC X(20).
