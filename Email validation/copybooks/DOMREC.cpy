@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: DOMREC
+      * Purpose:  Record layout for the DOMINIOS valid-domain file.
+      *           Shared by every program that opens "dom" so the key
+      *           and record length stay in lock-step across programs.
+      * History:
+      *   15/04/2021  aa-stop-run   Original layout (inline in
+      *                             CHECKMAIL).
+      *   09/08/2026  aa-stop-run   Pulled out to a copybook so
+      *                             CHECKMAIL, DOMMAINT and DOMRECON
+      *                             share one definition.
+      ******************************************************************
+       01  DOMINIOS-RECORD.
+           03  DOMINIO-VAL             PIC X(20).
+               88  READ-STATUS                 VALUE HIGH-VALUES.
