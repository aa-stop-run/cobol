@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: ACPTREC
+      * Purpose:  Record layout for CKMBATCH's accepted-customer
+      *           output file.
+      * History:
+      *   09/08/2026  aa-stop-run   Original layout.
+      ******************************************************************
+       01  ACCEPT-RECORD.
+           03  ACC-CUST-ID              PIC X(10).
+           03  ACC-CUST-NAME            PIC X(30).
+           03  ACC-EMAIL                PIC X(40).
