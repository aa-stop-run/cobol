@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: AUDREC
+      * Purpose:  Record layout for AUDITLOG, the sequential trace of
+      *           every CHECKMAIL validation call (timestamp, the
+      *           e-mail and domain checked, the result and reason).
+      * History:
+      *   09/08/2026  aa-stop-run   Original layout.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           03  AUD-TIMESTAMP            PIC X(21).
+           03  AUD-EMAIL                PIC X(40).
+           03  AUD-DOMINIO              PIC X(40).
+           03  AUD-FLAG                 PIC X(01).
+           03  AUD-REASON-CODE          PIC 9(02).
+           03  AUD-MENSAGEM             PIC X(50).
