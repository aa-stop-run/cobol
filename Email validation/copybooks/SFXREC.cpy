@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: SFXREC
+      * Purpose:  Record layout for the DOMSFX companion file, which
+      *           holds registered two-label country-code suffixes
+      *           such as CO.UK or COM.BR. Looked up before falling
+      *           back to the single-label DOMINIOS check.
+      * History:
+      *   09/08/2026  aa-stop-run   Original layout.
+      ******************************************************************
+       01  DOMSFX-RECORD.
+           03  SFX-VAL                 PIC X(20).
