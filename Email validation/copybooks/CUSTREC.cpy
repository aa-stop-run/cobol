@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: CUSTREC
+      * Purpose:  Customer master record read by CKMBATCH. Sequential
+      *           extract, one customer per record.
+      * History:
+      *   09/08/2026  aa-stop-run   Original layout.
+      ******************************************************************
+       01  CUSTOMER-RECORD.
+           03  CUST-ID                  PIC X(10).
+           03  CUST-NAME                PIC X(30).
+           03  CUST-EMAIL               PIC X(40).
+           03  FILLER                   PIC X(20).
