@@ -2,6 +2,45 @@
       * Author: aa-stop-run
       * Date: 15/04/2021
       * Purpose: E-mail validation module
+      * History:
+      *   15/04/2021  aa-stop-run   Original validation logic.
+      *   09/08/2026  aa-stop-run   Added REASON-CODE output
+      *                             alongside PROG-FLAG/MENSAGEM so a
+      *                             caller can branch on a code
+      *                             instead of matching MENSAGEM text.
+      *   09/08/2026  aa-stop-run   Added PROG-MODE so DOMINIOS and
+      *                             AUDITLOG can be opened once and
+      *                             held open for a whole batch run
+      *                             instead of per call.
+      *   09/08/2026  aa-stop-run   Domain lookup now recognises
+      *                             registered two-label country-code
+      *                             suffixes (DOMSFX, e.g. CO.UK,
+      *                             COM.BR) before falling back to
+      *                             the single-label DOMINIOS check.
+      *   09/08/2026  aa-stop-run   Added AUDITLOG trace of every
+      *                             validation call.
+      *   09/08/2026  aa-stop-run   Accented Latin characters are now
+      *                             accepted in the user and domain
+      *                             parts.
+      *   09/08/2026  aa-stop-run   Review fixes: PROG-FLAG is now set
+      *                             on the accept path (it was only
+      *                             ever set on rejection); AUDITLOG
+      *                             captures the domain before it is
+      *                             reversed for label splitting;
+      *                             accented characters are folded to
+      *                             upper case with INSPECT CONVERTING
+      *                             since FUNCTION UPPER-CASE does not
+      *                             touch them.
+      *   09/08/2026  aa-stop-run   REASON-CODE and PROG-MODE are now
+      *                             OPTIONAL on the USING list, so the
+      *                             original 3-argument callers that
+      *                             predate them still work; when
+      *                             either is omitted, its address is
+      *                             pointed at a WORKING-STORAGE dummy
+      *                             of the same picture (defaulted to
+      *                             validate mode for PROG-MODE) so
+      *                             the rest of this paragraph can
+      *                             keep referring to them unchanged.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CHECKMAIL.
@@ -12,11 +51,19 @@
            "-_."
            "0123456789"
            "abcdefghijklmnopqrstuvwxyz"
-           "ABCDEFGHIJKLMNOPQRSTUVWXYZ" SPACE.
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZ" SPACE
+           ""
+           ""
+           ""
+           "".
            CLASS ValidDominio IS
            "-."
            "abcdefghijklmnopqrstuvwxyz"
-           "ABCDEFGHIJKLMNOPQRSTUVWXYZ" SPACE.
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZ" SPACE
+           ""
+           ""
+           ""
+           "".
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
        INPUT-OUTPUT SECTION.
@@ -26,13 +73,23 @@
                    ACCESS IS DYNAMIC
                    Record Key DOMINIO-VAL
                    FILE STATUS FSTATUS.
+           SELECT DOMSFX ASSIGN TO "domsfx"
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS DYNAMIC
+                   RECORD KEY SFX-VAL
+                   FILE STATUS SFX-FSTATUS.
+           SELECT AUDITLOG ASSIGN TO "auditlog"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS WS-AUD-FSTATUS.
        DATA DIVISION.
        FILE SECTION.
        FD DOMINIOS.
-       01  DOMINIOS-RECORD.
-           03  DOMINIO-VAL PIC X(20).
-               88  READ-STATUS             VALUE HIGH-VALUES.
-           03  FSTATUS     PIC 9(02)   VALUE ZEROS.
+           COPY DOMREC.
+       FD DOMSFX.
+           COPY SFXREC.
+       FD AUDITLOG.
+           COPY AUDREC.
        WORKING-STORAGE SECTION.
        01  WS-EMAIL        PIC X(40)   VALUE SPACES.
        01  WS-EMAIL1       PIC X(40)   VALUE SPACES.
@@ -49,6 +106,10 @@
        01  WS-DOM-4        PIC X(20)   VALUE SPACES.
        01  WS-DOM-5        PIC X(20)   VALUE SPACES.
        01  WS-DOM-6        PIC X(20)   VALUE SPACES.
+       01  WS-DOM-7        PIC X(20)   VALUE SPACES.
+       01  WS-DOM-8        PIC X(20)   VALUE SPACES.
+       01  WS-TWO-LABEL    PIC X(20)   VALUE SPACES.
+       01  WS-DOMINIO-SAVE PIC X(40)   VALUE SPACES.
 .      01  FLAG-CHECK      PIC X(01)   VALUE "N".
            88  FLAG-TRUE               VALUE "S".
            88  FLAG-FALSE              VALUE "N".
@@ -56,19 +117,76 @@
            88  WS-READ-STATUS             VALUE HIGH-VALUES.
            03  WS-DOMINIO-VAL PIC X(20).
            03  WS-FSTATUS     PIC 9(02)   VALUE ZEROS.
+       01  FSTATUS              PIC 9(02)   VALUE ZEROS.
+       01  SFX-FSTATUS          PIC 9(02)   VALUE ZEROS.
+       01  WS-AUD-FSTATUS       PIC X(02)   VALUE SPACES.
+       01  WS-DOM-OPEN-SW       PIC X(01)   VALUE "N".
+           88  DOM-FILES-OPEN              VALUE "Y".
+           88  DOM-FILES-CLOSED            VALUE "N".
+      *************************************************************************
+      *    Stand-ins for REASON-CODE/PROG-MODE when a caller still uses the   *
+      *    original 3-argument CALL. Addressed in by MAIN-PROCEDURE below     *
+      *    whenever the matching LINKAGE item is omitted, so the rest of      *
+      *    this paragraph can go on referring to REASON-CODE/PROG-MODE        *
+      *    exactly as before.                                                 *
+      *************************************************************************
+       01  WS-REASON-CD-DUMMY PIC 9(02)   VALUE ZEROS.
+       01  WS-PROG-MODE-DUMMY   PIC X(01)   VALUE "V".
        LINKAGE SECTION.
        01  PROG-EMAIL           PIC X(40).
        01  PROG-FLAG            PIC X(01).
        01  MENSAGEM             PIC X(50).
-       PROCEDURE DIVISION USING PROG-EMAIL, PROG-FLAG, MENSAGEM.
+           COPY REASONCD.
+       01  PROG-MODE            PIC X(01).
+           88  MODE-INITIALIZE          VALUE "I".
+           88  MODE-TERMINATE           VALUE "T".
+           88  MODE-VALIDATE            VALUE "V" SPACE.
+       PROCEDURE DIVISION USING PROG-EMAIL, PROG-FLAG, MENSAGEM,
+               OPTIONAL REASON-CODE, OPTIONAL PROG-MODE.
            MAIN-PROCEDURE.
+      *************************************************************************
+      *    REASON-CODE and PROG-MODE are OPTIONAL so a caller that still      *
+      *    passes only the original 3 arguments keeps working; when either   *
+      *    is omitted, point it at a WORKING-STORAGE dummy of the same        *
+      *    picture so nothing below has to know the difference. PROG-MODE's  *
+      *    dummy defaults to "V" (validate), the same behaviour SPACE        *
+      *    already gets via MODE-VALIDATE.                                    *
+      *************************************************************************
+           IF ADDRESS OF PROG-MODE = NULL THEN
+               SET ADDRESS OF PROG-MODE TO ADDRESS OF WS-PROG-MODE-DUMMY
+           END-IF
+           IF ADDRESS OF REASON-CODE = NULL THEN
+               SET ADDRESS OF REASON-CODE
+                   TO ADDRESS OF WS-REASON-CD-DUMMY
+           END-IF
+           IF MODE-INITIALIZE THEN
+               PERFORM OPEN-BATCH-FILES THRU OPEN-BATCH-FILES-EXIT
+               EXIT PROGRAM
+           END-IF
+           IF MODE-TERMINATE THEN
+               PERFORM CLOSE-BATCH-FILES THRU CLOSE-BATCH-FILES-EXIT
+               EXIT PROGRAM
+           END-IF
            SET FLAG-TRUE TO TRUE
+           SET REASON-ACCEPTED TO TRUE
            MOVE PROG-EMAIL TO WS-EMAIL
       *************************************************************************
+      *    Clears the prior call's domain before anything can reject this     *
+      *    one, so a "no @" rejection never audits a stale domain left over   *
+      *    from the previous e-mail checked.                                  *
+      *************************************************************************
+           MOVE SPACES TO WS-DOMINIO-SAVE
+      *************************************************************************
       *    Converts the email string into uppercase                           *
       *************************************************************************
            MOVE FUNCTION UPPER-CASE (WS-EMAIL) TO WS-EMAIL
       *************************************************************************
+      *    FUNCTION UPPER-CASE does not fold the accented characters         *
+      *    added above, so those are converted by hand.                       *
+      *************************************************************************
+           INSPECT WS-EMAIL CONVERTING "" TO ""
+           INSPECT WS-EMAIL CONVERTING "" TO ""
+      *************************************************************************
       *    Removes initial spaces from the string                             *
       *************************************************************************
            MOVE FUNCTION TRIM (WS-EMAIL) TO WS-EMAIL
@@ -80,8 +198,11 @@
                 IF AT-COUNT NOT EQUAL 1 THEN
                     SET FLAG-FALSE TO TRUE
                     MOVE FLAG-CHECK TO PROG-FLAG
+                    SET REASON-NO-AT-SIGN TO TRUE
                     MOVE "The e-mail must have contain a '@'"
                     TO MENSAGEM
+                    PERFORM WRITE-AUDIT-RECORD THRU
+                        WRITE-AUDIT-RECORD-EXIT
                     EXIT PROGRAM
                 END-IF
       *************************************************************************
@@ -91,6 +212,7 @@
            UNSTRING WS-EMAIL DELIMITED BY "@" INTO
                WS-USER
                WS-DOMINIO
+           MOVE WS-DOMINIO TO WS-DOMINIO-SAVE
       *************************************************************************
       *    Checks if the user string as the valid characters                  *
       *************************************************************************
@@ -99,6 +221,9 @@
                    TO MENSAGEM
                    SET FLAG-FALSE TO TRUE
                    MOVE FLAG-CHECK TO PROG-FLAG
+                   SET REASON-USER-BAD-CHARS TO TRUE
+                   PERFORM WRITE-AUDIT-RECORD THRU
+                       WRITE-AUDIT-RECORD-EXIT
                    EXIT PROGRAM
                END-IF
       *************************************************************************
@@ -109,6 +234,9 @@
                    TO MENSAGEM
                    SET FLAG-FALSE TO TRUE
                    MOVE FLAG-CHECK TO PROG-FLAG
+                   SET REASON-DOMAIN-BAD-CHARS TO TRUE
+                   PERFORM WRITE-AUDIT-RECORD THRU
+                       WRITE-AUDIT-RECORD-EXIT
                    EXIT PROGRAM
                END-IF
       *************************************************************************
@@ -117,11 +245,14 @@
            MOVE WS-USER TO WS-USER1
            MOVE SPACES TO WS-DOM WS-DOM-1
            UNSTRING WS-USER DELIMITED BY "." INTO WS-DOM WS-DOM-1
-               IF WS-DOM EQUALS SPACES THEN
+               IF WS-DOM = SPACES THEN
                    MOVE "E-mail should not start with a '.'"
                    TO MENSAGEM
                    SET FLAG-FALSE TO TRUE
                    MOVE FLAG-CHECK TO PROG-FLAG
+                   SET REASON-USER-STARTS-DOT TO TRUE
+                   PERFORM WRITE-AUDIT-RECORD THRU
+                       WRITE-AUDIT-RECORD-EXIT
                    EXIT PROGRAM
                END-IF
       *************************************************************************
@@ -130,11 +261,14 @@
            MOVE SPACES TO WS-DOM WS-DOM-1
            MOVE TRIM(REVERSE (WS-USER1)) TO WS-DOM-2
            UNSTRING WS-DOM-2 DELIMITED BY "." INTO WS-DOM WS-DOM-1
-                IF WS-DOM EQUALS SPACES THEN
+                IF WS-DOM = SPACES THEN
                   MOVE "E-mail username should not end with a '.'"
                    TO MENSAGEM
                    SET FLAG-FALSE TO TRUE
                    MOVE FLAG-CHECK TO PROG-FLAG
+                   SET REASON-USER-ENDS-DOT TO TRUE
+                   PERFORM WRITE-AUDIT-RECORD THRU
+                       WRITE-AUDIT-RECORD-EXIT
                    EXIT PROGRAM
                END-IF
       *************************************************************************
@@ -142,11 +276,14 @@
       *************************************************************************
            MOVE SPACES TO SP-COUNT
            UNSTRING WS-EMAIL DELIMITED BY " " INTO SP-COUNT
-               IF SP-COUNT NOT EQUALS WS-EMAIL THEN
+               IF SP-COUNT NOT = WS-EMAIL THEN
                  MOVE "E-mail can't have any spaces."
                    TO MENSAGEM
                    SET FLAG-FALSE TO TRUE
                    MOVE FLAG-CHECK TO PROG-FLAG
+                   SET REASON-HAS-SPACES TO TRUE
+                   PERFORM WRITE-AUDIT-RECORD THRU
+                       WRITE-AUDIT-RECORD-EXIT
                    EXIT PROGRAM
                END-IF
       *************************************************************************
@@ -159,36 +296,172 @@
                    TO MENSAGEM
                    SET FLAG-FALSE TO TRUE
                    MOVE FLAG-CHECK TO PROG-FLAG
+                   SET REASON-DOMAIN-NO-DOT TO TRUE
+                   PERFORM WRITE-AUDIT-RECORD THRU
+                       WRITE-AUDIT-RECORD-EXIT
                    EXIT PROGRAM
                END-IF
       *************************************************************************
       *    Checks if the domain name is valid, from a file with domain names. *
+      *    A registered two-label suffix (DOMSFX, e.g. CO.UK, COM.BR) is      *
+      *    tried first; if it is not on file, falls back to the single       *
+      *    label check against DOMINIOS as before.                           *
       *************************************************************************
-           MOVE SPACES TO WS-DOM-3 WS-DOM-4 WS-DOM-5
+           MOVE SPACES TO WS-DOM-3 WS-DOM-4 WS-DOM-5 WS-DOM-6
+           MOVE SPACES TO WS-DOM-7 WS-DOM-8 WS-TWO-LABEL
            MOVE REVERSE (WS-DOMINIO) TO WS-DOMINIO
            MOVE FUNCTION TRIM (WS-DOMINIO) TO WS-DOMINIO
            UNSTRING WS-DOMINIO DELIMITED BY "." INTO WS-DOM-5 WS-DOM-6
            MOVE REVERSE (WS-DOM-5) TO WS-DOM-5
            MOVE TRIM (WS-DOM-5) TO WS-DOM-5
+           IF WS-DOM-6 NOT = SPACES THEN
+               UNSTRING WS-DOM-6 DELIMITED BY "." INTO WS-DOM-7 WS-DOM-8
+               MOVE REVERSE (WS-DOM-7) TO WS-DOM-7
+               MOVE TRIM (WS-DOM-7) TO WS-DOM-7
+               STRING WS-DOM-7 DELIMITED BY SPACE
+                   "." DELIMITED BY SIZE
+                   WS-DOM-5 DELIMITED BY SPACE
+                   INTO WS-TWO-LABEL
+           END-IF
            MOVE WS-DOM-5 TO DOMINIO-VAL
-           OPEN INPUT DOMINIOS
-           READ DOMINIOS
-               INVALID KEY
+           SET FLAG-FALSE TO TRUE
+           IF WS-TWO-LABEL NOT = SPACES THEN
+               MOVE WS-TWO-LABEL TO SFX-VAL
+               PERFORM CHECK-DOMAIN-SUFFIX THRU
+                   CHECK-DOMAIN-SUFFIX-EXIT
+           END-IF
+           IF NOT FLAG-TRUE THEN
+               PERFORM CHECK-DOMAIN-SINGLE THRU
+                   CHECK-DOMAIN-SINGLE-EXIT
+           END-IF
+           IF NOT FLAG-TRUE THEN
                MOVE "Domain name is not valid."
-               TO MENSAGEM
-               SET FLAG-FALSE TO TRUE
+                   TO MENSAGEM
                MOVE FLAG-CHECK TO PROG-FLAG
+               SET REASON-DOMAIN-UNKNOWN TO TRUE
+               PERFORM WRITE-AUDIT-RECORD THRU
+                   WRITE-AUDIT-RECORD-EXIT
                EXIT PROGRAM
-           END-READ
-           CLOSE DOMINIOS
+           END-IF
+           SET FLAG-TRUE TO TRUE
       *************************************************************************
       *    Checks if it has characters before the '.'.                        *
       *************************************************************************
-           IF WS-DOM-6 EQUALS SPACES THEN
-               MOVE "Tem de inserir caracteres antes do ponto. [ENTER]"
+           IF WS-DOM-6 = SPACES THEN
+               MOVE "You must enter characters before the dot."
                    TO MENSAGEM
                    SET FLAG-FALSE TO TRUE
                    MOVE FLAG-CHECK TO PROG-FLAG
+                   SET REASON-DOMAIN-NO-CHARS-BEFORE-DOT TO TRUE
+                   PERFORM WRITE-AUDIT-RECORD THRU
+                       WRITE-AUDIT-RECORD-EXIT
                    EXIT PROGRAM
                END-IF
+           MOVE "E-mail accepted." TO MENSAGEM
+           MOVE FLAG-CHECK TO PROG-FLAG
+           PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-EXIT
            EXIT PROGRAM.
+
+      *************************************************************************
+      *    Looks up the two-label suffix (e.g. CO.UK) on DOMSFX. Sets         *
+      *    FLAG-TRUE when it is found.                                        *
+      *************************************************************************
+       CHECK-DOMAIN-SUFFIX.
+           IF DOM-FILES-OPEN THEN
+               READ DOMSFX
+                   INVALID KEY
+                   SET FLAG-FALSE TO TRUE
+                   NOT INVALID KEY
+                   SET FLAG-TRUE TO TRUE
+               END-READ
+           ELSE
+               OPEN INPUT DOMSFX
+               READ DOMSFX
+                   INVALID KEY
+                   SET FLAG-FALSE TO TRUE
+                   NOT INVALID KEY
+                   SET FLAG-TRUE TO TRUE
+               END-READ
+               CLOSE DOMSFX
+           END-IF.
+       CHECK-DOMAIN-SUFFIX-EXIT.
+           EXIT.
+
+      *************************************************************************
+      *    Looks up the single label (e.g. UK) on DOMINIOS. Sets FLAG-TRUE    *
+      *    when it is found.                                                  *
+      *************************************************************************
+       CHECK-DOMAIN-SINGLE.
+           IF DOM-FILES-OPEN THEN
+               READ DOMINIOS
+                   INVALID KEY
+                   SET FLAG-FALSE TO TRUE
+                   NOT INVALID KEY
+                   SET FLAG-TRUE TO TRUE
+               END-READ
+           ELSE
+               OPEN INPUT DOMINIOS
+               READ DOMINIOS
+                   INVALID KEY
+                   SET FLAG-FALSE TO TRUE
+                   NOT INVALID KEY
+                   SET FLAG-TRUE TO TRUE
+               END-READ
+               CLOSE DOMINIOS
+           END-IF.
+       CHECK-DOMAIN-SINGLE-EXIT.
+           EXIT.
+
+      *************************************************************************
+      *    Appends one trace record to AUDITLOG for this validation call.     *
+      *    When DOMINIOS/DOMSFX are held open across calls (PROG-MODE "I"),   *
+      *    AUDITLOG is held open the same way; otherwise it is opened in      *
+      *    EXTEND (append) mode for just this one record.                     *
+      *************************************************************************
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE PROG-EMAIL TO AUD-EMAIL
+           MOVE WS-DOMINIO-SAVE TO AUD-DOMINIO
+           MOVE PROG-FLAG TO AUD-FLAG
+           MOVE REASON-CODE TO AUD-REASON-CODE
+           MOVE MENSAGEM TO AUD-MENSAGEM
+           IF DOM-FILES-OPEN THEN
+               WRITE AUDIT-RECORD
+           ELSE
+               OPEN EXTEND AUDITLOG
+               IF WS-AUD-FSTATUS = "35" THEN
+                   OPEN OUTPUT AUDITLOG
+               END-IF
+               WRITE AUDIT-RECORD
+               CLOSE AUDITLOG
+           END-IF.
+       WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+      *************************************************************************
+      *    PROG-MODE = "I" entry point - opens DOMINIOS, DOMSFX and           *
+      *    AUDITLOG once, for the life of a batch run, instead of paying      *
+      *    the open/close cost on every call.                                 *
+      *************************************************************************
+       OPEN-BATCH-FILES.
+           OPEN INPUT DOMINIOS
+           OPEN INPUT DOMSFX
+           OPEN EXTEND AUDITLOG
+           IF WS-AUD-FSTATUS = "35" THEN
+               OPEN OUTPUT AUDITLOG
+           END-IF
+           SET DOM-FILES-OPEN TO TRUE.
+       OPEN-BATCH-FILES-EXIT.
+           EXIT.
+
+      *************************************************************************
+      *    PROG-MODE = "T" entry point - closes what OPEN-BATCH-FILES         *
+      *    opened, at the end of a batch run.                                 *
+      *************************************************************************
+       CLOSE-BATCH-FILES.
+           CLOSE DOMINIOS
+           CLOSE DOMSFX
+           CLOSE AUDITLOG
+           SET DOM-FILES-CLOSED TO TRUE.
+       CLOSE-BATCH-FILES-EXIT.
+           EXIT.
