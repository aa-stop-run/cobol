@@ -0,0 +1,259 @@
+      ******************************************************************
+      * Program:  SFXMAINT
+      * History:
+      *   09/08/2026  aa-stop-run   Original maintenance job - applies
+      *                             ADD/CHANGE/DELETE transactions to
+      *                             the DOMSFX registered-suffix file
+      *                             and produces a control report of
+      *                             what changed. Mirrors DOMMAINT,
+      *                             which does the same job for
+      *                             DOMINIOS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SFXMAINT.
+       AUTHOR. AA-STOP-RUN DATA QUALITY TEAM.
+       INSTALLATION. AA-STOP-RUN.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      * Purpose: Reads a transaction file of ADD/CHANGE/DELETE actions
+      *          against SFX-VAL and applies each one to the DOMSFX
+      *          indexed file, so the registered two-label suffix
+      *          list (CO.UK, COM.BR, ...) that CHECKMAIL's compound-
+      *          TLD lookup depends on can be kept current without
+      *          hand-editing "domsfx". Produces a control report
+      *          listing every transaction applied, skipped or
+      *          rejected, with a trailer count.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SFXTRANS ASSIGN TO "sfxtrans"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS WS-TRN-FSTATUS.
+           SELECT DOMSFX ASSIGN TO "domsfx"
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS DYNAMIC
+                   RECORD KEY SFX-VAL
+                   FILE STATUS FSTATUS.
+           SELECT SFXRPT ASSIGN TO "sfxrpt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS WS-RPT-FSTATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SFXTRANS.
+           COPY SFXTRNREC.
+       FD  DOMSFX.
+           COPY SFXREC.
+       FD  SFXRPT.
+      * Sized to WS-TRAILER-LINE below (the widest line written to
+      * this report), not to WS-DETAIL-LINE.
+       01  SFXRPT-RECORD             PIC X(109).
+       WORKING-STORAGE SECTION.
+       77  FSTATUS                   PIC 9(02)   VALUE ZEROS.
+       77  WS-TRN-FSTATUS            PIC X(02)   VALUE SPACES.
+       77  WS-RPT-FSTATUS            PIC X(02)   VALUE SPACES.
+       77  WS-EOF-SW                 PIC X(01)   VALUE "N".
+           88  END-OF-SFXTRANS                   VALUE "Y".
+       77  WS-READ-COUNT             PIC 9(09)   COMP VALUE ZERO.
+       77  WS-ADD-COUNT              PIC 9(09)   COMP VALUE ZERO.
+       77  WS-CHANGE-COUNT           PIC 9(09)   COMP VALUE ZERO.
+       77  WS-DELETE-COUNT           PIC 9(09)   COMP VALUE ZERO.
+       77  WS-REJECT-COUNT           PIC 9(09)   COMP VALUE ZERO.
+       77  WS-OLD-FOUND-SW           PIC X(01)   VALUE "N".
+           88  OLD-SUFFIX-FOUND                  VALUE "Y".
+       77  WS-NEW-FOUND-SW           PIC X(01)   VALUE "N".
+           88  NEW-VALUE-FOUND                   VALUE "Y".
+       01  WS-DETAIL-LINE.
+           03  WS-DTL-ACTION          PIC X(09)   VALUE SPACES.
+           03  WS-DTL-SFX             PIC X(20)   VALUE SPACES.
+           03  WS-DTL-NEW-VAL         PIC X(20)   VALUE SPACES.
+           03  WS-DTL-RESULT          PIC X(25)   VALUE SPACES.
+       01  WS-TRAILER-LINE.
+           03  FILLER                 PIC X(16)
+                                       VALUE "SFXMAINT READ  ".
+           03  WS-TRL-READ            PIC ZZZ,ZZZ,ZZ9.
+           03  FILLER                 PIC X(8)    VALUE "  ADD  ".
+           03  WS-TRL-ADD             PIC ZZZ,ZZZ,ZZ9.
+           03  FILLER                 PIC X(10)   VALUE "  CHANGE ".
+           03  WS-TRL-CHANGE          PIC ZZZ,ZZZ,ZZ9.
+           03  FILLER                 PIC X(10)   VALUE "  DELETE ".
+           03  WS-TRL-DELETE          PIC ZZZ,ZZZ,ZZ9.
+           03  FILLER                 PIC X(10)   VALUE "  REJECT ".
+           03  WS-TRL-REJECT          PIC ZZZ,ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *0000-MAINLINE                                                  *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-APPLY-TRANSACTION THRU
+               2000-APPLY-TRANSACTION-EXIT
+               UNTIL END-OF-SFXTRANS
+           PERFORM 3000-TERMINATE THRU 3000-TERMINATE-EXIT
+           STOP RUN.
+      *****************************************************************
+      *1000-INITIALIZE                                                *
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT SFXTRANS
+           OPEN I-O DOMSFX
+           OPEN OUTPUT SFXRPT
+           PERFORM 2100-READ-TRANSACTION THRU
+               2100-READ-TRANSACTION-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+      *****************************************************************
+      *2000-APPLY-TRANSACTION                                         *
+      *    Applies one ADD/CHANGE/DELETE transaction and writes one    *
+      *    line to the control report.                                *
+      *****************************************************************
+       2000-APPLY-TRANSACTION.
+           ADD 1 TO WS-READ-COUNT
+           MOVE SFXTRN-SFX-VAL TO WS-DTL-SFX
+           MOVE SFXTRN-NEW-VAL TO WS-DTL-NEW-VAL
+           EVALUATE TRUE
+               WHEN SFXTRN-ADD
+                   MOVE "ADD" TO WS-DTL-ACTION
+                   PERFORM 2200-ADD-SUFFIX THRU 2200-ADD-SUFFIX-EXIT
+               WHEN SFXTRN-CHANGE
+                   MOVE "CHANGE" TO WS-DTL-ACTION
+                   PERFORM 2300-CHANGE-SUFFIX THRU
+                       2300-CHANGE-SUFFIX-EXIT
+               WHEN SFXTRN-DELETE
+                   MOVE "DELETE" TO WS-DTL-ACTION
+                   PERFORM 2400-DELETE-SUFFIX THRU
+                       2400-DELETE-SUFFIX-EXIT
+               WHEN OTHER
+                   MOVE "INVALID" TO WS-DTL-ACTION
+                   MOVE "REJECTED - bad action code"
+                       TO WS-DTL-RESULT
+                   ADD 1 TO WS-REJECT-COUNT
+           END-EVALUATE
+           PERFORM 2500-WRITE-DETAIL THRU 2500-WRITE-DETAIL-EXIT
+           PERFORM 2100-READ-TRANSACTION THRU
+               2100-READ-TRANSACTION-EXIT.
+       2000-APPLY-TRANSACTION-EXIT.
+           EXIT.
+      *****************************************************************
+      *2100-READ-TRANSACTION                                          *
+      *****************************************************************
+       2100-READ-TRANSACTION.
+           READ SFXTRANS
+               AT END
+                   SET END-OF-SFXTRANS TO TRUE
+           END-READ.
+       2100-READ-TRANSACTION-EXIT.
+           EXIT.
+      *****************************************************************
+      *2200-ADD-SUFFIX                                                *
+      *    Adds a new entry to DOMSFX. Rejected when the suffix is     *
+      *    already on file.                                           *
+      *****************************************************************
+       2200-ADD-SUFFIX.
+           MOVE SFXTRN-SFX-VAL TO SFX-VAL
+           WRITE DOMSFX-RECORD
+               INVALID KEY
+                   MOVE "REJECTED - already on file"
+                       TO WS-DTL-RESULT
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE "ADDED" TO WS-DTL-RESULT
+                   ADD 1 TO WS-ADD-COUNT
+           END-WRITE.
+       2200-ADD-SUFFIX-EXIT.
+           EXIT.
+      *****************************************************************
+      *2300-CHANGE-SUFFIX                                             *
+      *    Renames an existing DOMSFX entry from SFXTRN-SFX-VAL to     *
+      *    SFXTRN-NEW-VAL. Rejected when the old entry is not on file  *
+      *    or the new value is already taken. The new key is probed   *
+      *    before the old record is deleted, so a rejected CHANGE      *
+      *    never leaves the suffix list short an entry.                *
+      *****************************************************************
+       2300-CHANGE-SUFFIX.
+           MOVE SFXTRN-SFX-VAL TO SFX-VAL
+           MOVE "N" TO WS-OLD-FOUND-SW
+           READ DOMSFX
+               INVALID KEY
+                   MOVE "REJECTED - not on file"
+                       TO WS-DTL-RESULT
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   SET OLD-SUFFIX-FOUND TO TRUE
+           END-READ
+           IF OLD-SUFFIX-FOUND THEN
+               MOVE SFXTRN-NEW-VAL TO SFX-VAL
+               MOVE "N" TO WS-NEW-FOUND-SW
+               READ DOMSFX
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET NEW-VALUE-FOUND TO TRUE
+               END-READ
+               IF NEW-VALUE-FOUND THEN
+                   MOVE "REJECTED - new value on file"
+                       TO WS-DTL-RESULT
+                   ADD 1 TO WS-REJECT-COUNT
+               ELSE
+                   MOVE SFXTRN-SFX-VAL TO SFX-VAL
+                   DELETE DOMSFX RECORD
+                   MOVE SFXTRN-NEW-VAL TO SFX-VAL
+                   WRITE DOMSFX-RECORD
+                       INVALID KEY
+                           MOVE "REJECTED - new value on file"
+                               TO WS-DTL-RESULT
+                           ADD 1 TO WS-REJECT-COUNT
+                       NOT INVALID KEY
+                           MOVE "CHANGED" TO WS-DTL-RESULT
+                           ADD 1 TO WS-CHANGE-COUNT
+                   END-WRITE
+               END-IF
+           END-IF.
+       2300-CHANGE-SUFFIX-EXIT.
+           EXIT.
+      *****************************************************************
+      *2400-DELETE-SUFFIX                                             *
+      *    Removes an entry from DOMSFX. Rejected when the suffix is   *
+      *    not on file.                                                *
+      *****************************************************************
+       2400-DELETE-SUFFIX.
+           MOVE SFXTRN-SFX-VAL TO SFX-VAL
+           DELETE DOMSFX RECORD
+               INVALID KEY
+                   MOVE "REJECTED - not on file"
+                       TO WS-DTL-RESULT
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE "DELETED" TO WS-DTL-RESULT
+                   ADD 1 TO WS-DELETE-COUNT
+           END-DELETE.
+       2400-DELETE-SUFFIX-EXIT.
+           EXIT.
+      *****************************************************************
+      *2500-WRITE-DETAIL                                              *
+      *****************************************************************
+       2500-WRITE-DETAIL.
+           MOVE WS-DETAIL-LINE TO SFXRPT-RECORD
+           WRITE SFXRPT-RECORD
+           MOVE SPACES TO WS-DTL-RESULT.
+       2500-WRITE-DETAIL-EXIT.
+           EXIT.
+      *****************************************************************
+      *3000-TERMINATE                                                 *
+      *****************************************************************
+       3000-TERMINATE.
+           CLOSE SFXTRANS
+           CLOSE DOMSFX
+           MOVE WS-READ-COUNT TO WS-TRL-READ
+           MOVE WS-ADD-COUNT TO WS-TRL-ADD
+           MOVE WS-CHANGE-COUNT TO WS-TRL-CHANGE
+           MOVE WS-DELETE-COUNT TO WS-TRL-DELETE
+           MOVE WS-REJECT-COUNT TO WS-TRL-REJECT
+           MOVE WS-TRAILER-LINE TO SFXRPT-RECORD
+           WRITE SFXRPT-RECORD
+           CLOSE SFXRPT.
+       3000-TERMINATE-EXIT.
+           EXIT.
