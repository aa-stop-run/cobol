@@ -0,0 +1,373 @@
+      ******************************************************************
+      * Program:  CKMBATCH
+      * History:
+      *   09/08/2026  aa-stop-run   Original batch driver - reads the
+      *                             customer master sequentially,
+      *                             calls CHECKMAIL for every record,
+      *                             and writes accepted/rejected
+      *                             extracts with a trailer count.
+      *   09/08/2026  aa-stop-run   Added checkpoint/restart: writes a
+      *                             checkpoint every CKMCKPT-INTERVAL
+      *                             customers, and a RESTART parameter
+      *                             resumes from the last checkpoint
+      *                             instead of record one.
+      *   09/08/2026  aa-stop-run   Checked CHECKPT's open status before
+      *                             reading it on restart, so a restart
+      *                             with no prior checkpoint dataset
+      *                             doesn't READ an unopened file.
+      *   09/08/2026  aa-stop-run   Set CKMCKPT-INTERVAL to 1 - at wider
+      *                             intervals, a restart re-appended
+      *                             every customer already written to
+      *                             ACCEPTFL/REJECTFL since the last
+      *                             checkpoint, duplicating them.
+      *   09/08/2026  aa-stop-run   CHECKPT is now an indexed file
+      *                             opened once for the run and
+      *                             REWRITTEN at every checkpoint
+      *                             instead of OPEN OUTPUT/CLOSEd each
+      *                             time - CKMCKPT-INTERVAL stays at 1
+      *                             (still the only value that keeps
+      *                             CHECKPT and ACCEPTFL/REJECTFL in
+      *                             step on restart) without paying
+      *                             an open/close per customer.
+      *   09/08/2026  aa-stop-run   The RESTART parameter is now
+      *                             received through LINKAGE, the way
+      *                             PARM= actually reaches a called
+      *                             program on z/OS - ACCEPT FROM
+      *                             COMMAND-LINE is a GnuCOBOL/Unix
+      *                             convention the JCL's PARM='RESTART'
+      *                             does not feed.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CKMBATCH.
+       AUTHOR. AA-STOP-RUN DATA QUALITY TEAM.
+       INSTALLATION. AA-STOP-RUN.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+      * Purpose: Overnight batch validation of the customer master.
+      *          Every CUST-EMAIL on the customer extract is passed to
+      *          CHECKMAIL; accepted customers go to ACCEPTFL, rejected
+      *          customers go to REJECTFL carrying the reason code and
+      *          MENSAGEM text, and a trailer count of read/accepted/
+      *          rejected is produced at end of run. A checkpoint is
+      *          written to CHECKPT every CKMCKPT-INTERVAL customers;
+      *          passing RESTART as the run's PARM resumes from that
+      *          checkpoint instead of re-running the whole file.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST ASSIGN TO "custmast"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS WS-CUST-FSTATUS.
+           SELECT ACCEPTFL ASSIGN TO "acceptfl"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS WS-ACC-FSTATUS.
+           SELECT REJECTFL ASSIGN TO "rejectfl"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   ACCESS IS SEQUENTIAL
+                   FILE STATUS WS-REJ-FSTATUS.
+           SELECT CHECKPT ASSIGN TO "checkpt"
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS DYNAMIC
+                   RECORD KEY CKPT-KEY
+                   FILE STATUS WS-CKPT-FSTATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST.
+           COPY CUSTREC.
+       FD  ACCEPTFL.
+           COPY ACPTREC.
+       FD  REJECTFL.
+           COPY REJTREC.
+       FD  CHECKPT.
+           COPY CKPTREC.
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      *    Linkage work area for the call to CHECKMAIL.               *
+      *****************************************************************
+       01  WS-CKM-EMAIL             PIC X(40)   VALUE SPACES.
+       01  WS-CKM-FLAG              PIC X(01)   VALUE SPACES.
+       01  WS-CKM-MENSAGEM          PIC X(50)   VALUE SPACES.
+           COPY REASONCD.
+       01  WS-CKM-MODE               PIC X(01)   VALUE SPACES.
+           88  CKM-MODE-INITIALIZE          VALUE "I".
+           88  CKM-MODE-TERMINATE           VALUE "T".
+           88  CKM-MODE-VALIDATE            VALUE "V" SPACE.
+      *****************************************************************
+      *    File status and end-of-file switches.                      *
+      *****************************************************************
+       77  WS-CUST-FSTATUS           PIC X(02)   VALUE SPACES.
+       77  WS-ACC-FSTATUS            PIC X(02)   VALUE SPACES.
+       77  WS-REJ-FSTATUS            PIC X(02)   VALUE SPACES.
+       77  WS-CKPT-FSTATUS           PIC X(02)   VALUE SPACES.
+       77  WS-EOF-SW                 PIC X(01)   VALUE "N".
+           88  END-OF-CUSTMAST                   VALUE "Y".
+      *****************************************************************
+      *    Run counters.                                              *
+      *****************************************************************
+       77  WS-READ-COUNT             PIC 9(09)   COMP VALUE ZERO.
+       77  WS-ACCEPT-COUNT           PIC 9(09)   COMP VALUE ZERO.
+       77  WS-REJECT-COUNT           PIC 9(09)   COMP VALUE ZERO.
+      *****************************************************************
+      *    Checkpoint/restart work fields. CKMCKPT-INTERVAL must stay  *
+      *    at 1 (a checkpoint taken after every customer), because     *
+      *    ACCEPTFL/REJECTFL are written unconditionally for every      *
+      *    customer but are only reconciled with CHECKPT's counters on *
+      *    restart, not truncated back to them; any wider interval     *
+      *    would re-append customers already on those files as         *
+      *    duplicates on restart.                                      *
+      *****************************************************************
+       77  CKMCKPT-INTERVAL          PIC 9(09)   COMP VALUE 1.
+       77  WS-CKPT-QUOTIENT          PIC 9(09)   COMP VALUE ZERO.
+       77  WS-CKPT-REMAINDER         PIC 9(09)   COMP VALUE ZERO.
+       77  WS-SKIP-COUNT             PIC 9(09)   COMP VALUE ZERO.
+       01  WS-RESTART-PARM           PIC X(07)   VALUE SPACES.
+           88  RESTART-REQUESTED                 VALUE "RESTART".
+       77  WS-CKPT-WRITTEN-SW        PIC X(01)   VALUE "N".
+           88  CKPT-RECORD-WRITTEN               VALUE "Y".
+      *****************************************************************
+      *    Trailer line built for DISPLAY at end of run.               *
+      *****************************************************************
+       01  WS-TRAILER-LINE.
+           03  FILLER                PIC X(18)
+                                      VALUE "CKMBATCH READ    ".
+           03  WS-TRL-READ            PIC ZZZ,ZZZ,ZZ9.
+           03  FILLER                PIC X(11)
+                                      VALUE "  ACCEPTED ".
+           03  WS-TRL-ACCEPT          PIC ZZZ,ZZZ,ZZ9.
+           03  FILLER                PIC X(11)
+                                      VALUE "  REJECTED ".
+           03  WS-TRL-REJECT          PIC ZZZ,ZZZ,ZZ9.
+       LINKAGE SECTION.
+      *****************************************************************
+      *    Received from the EXEC card's PARM= (e.g. PARM='RESTART'),  *
+      *    the way a called/main program actually receives its PARM   *
+      *    on z/OS. OPTIONAL, since a normal (non-restart) run is      *
+      *    submitted with no PARM at all.                              *
+      *****************************************************************
+       01  CKMBATCH-PARM.
+           03  CKMBATCH-PARM-LEN       PIC S9(04)  COMP.
+           03  CKMBATCH-PARM-TEXT      PIC X(07).
+       PROCEDURE DIVISION USING OPTIONAL CKMBATCH-PARM.
+      *****************************************************************
+      *0000-MAINLINE                                                  *
+      *    Drives the whole run: initialize, process every customer,  *
+      *    terminate.                                                 *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-PROCESS-CUSTOMER THRU 2000-PROCESS-CUSTOMER-EXIT
+               UNTIL END-OF-CUSTMAST
+           PERFORM 3000-TERMINATE THRU 3000-TERMINATE-EXIT
+           STOP RUN.
+      *****************************************************************
+      *1000-INITIALIZE                                                *
+      *    Opens all files, tells CHECKMAIL to open DOMINIOS/DOMSFX/   *
+      *    AUDITLOG once for the run, recovers a prior checkpoint when *
+      *    restarting, and primes the sequential read.                *
+      *****************************************************************
+       1000-INITIALIZE.
+           IF ADDRESS OF CKMBATCH-PARM = NULL THEN
+               MOVE SPACES TO WS-RESTART-PARM
+           ELSE
+               MOVE CKMBATCH-PARM-TEXT TO WS-RESTART-PARM
+           END-IF
+           OPEN INPUT CUSTMAST
+           PERFORM 1050-OPEN-CHECKPOINT THRU 1050-OPEN-CHECKPOINT-EXIT
+           IF RESTART-REQUESTED THEN
+               PERFORM 1100-RECOVER-CHECKPOINT THRU
+                   1100-RECOVER-CHECKPOINT-EXIT
+               OPEN EXTEND ACCEPTFL
+               OPEN EXTEND REJECTFL
+               PERFORM 1200-SKIP-PROCESSED THRU
+                   1200-SKIP-PROCESSED-EXIT
+           ELSE
+               OPEN OUTPUT ACCEPTFL
+               OPEN OUTPUT REJECTFL
+           END-IF
+           SET CKM-MODE-INITIALIZE TO TRUE
+           CALL "CHECKMAIL" USING WS-CKM-EMAIL, WS-CKM-FLAG,
+               WS-CKM-MENSAGEM, REASON-CODE, WS-CKM-MODE
+           PERFORM 2100-READ-CUSTOMER THRU 2100-READ-CUSTOMER-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+      *****************************************************************
+      *1050-OPEN-CHECKPOINT                                           *
+      *    Opens CHECKPT I-O for the life of the run, so every         *
+      *    checkpoint after the first can REWRITE the one record in    *
+      *    place instead of paying an OPEN OUTPUT/CLOSE per customer.  *
+      *    A first-ever run has no CHECKPT dataset yet (status 35 on   *
+      *    the I-O open) - created empty with OPEN OUTPUT/CLOSE, then  *
+      *    reopened I-O so the rest of the run can WRITE/REWRITE it.   *
+      *****************************************************************
+       1050-OPEN-CHECKPOINT.
+           OPEN I-O CHECKPT
+           IF WS-CKPT-FSTATUS = "35" THEN
+               OPEN OUTPUT CHECKPT
+               CLOSE CHECKPT
+               OPEN I-O CHECKPT
+           END-IF
+           MOVE "1" TO CKPT-KEY.
+       1050-OPEN-CHECKPOINT-EXIT.
+           EXIT.
+      *****************************************************************
+      *1100-RECOVER-CHECKPOINT                                        *
+      *    Reads the one checkpoint record CHECKPT holds (CHECKPT is   *
+      *    already open, via 1050-OPEN-CHECKPOINT) and restores the    *
+      *    run counters from it. No record on file means the prior     *
+      *    run never got far enough to write one, so the counts        *
+      *    simply stay at zero and CKPT-RECORD-WRITTEN stays false,    *
+      *    so the first checkpoint this run takes WRITEs rather than   *
+      *    REWRITEs.                                                   *
+      *****************************************************************
+       1100-RECOVER-CHECKPOINT.
+           READ CHECKPT
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CKPT-READ-COUNT TO WS-READ-COUNT
+                   MOVE CKPT-ACCEPT-COUNT TO WS-ACCEPT-COUNT
+                   MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                   SET CKPT-RECORD-WRITTEN TO TRUE
+           END-READ.
+       1100-RECOVER-CHECKPOINT-EXIT.
+           EXIT.
+      *****************************************************************
+      *1200-SKIP-PROCESSED                                            *
+      *    Reads and discards the customers already processed before  *
+      *    the checkpoint, so 2000-PROCESS-CUSTOMER resumes on the     *
+      *    first customer the prior run had not yet reached.           *
+      *****************************************************************
+       1200-SKIP-PROCESSED.
+           MOVE ZERO TO WS-SKIP-COUNT
+           PERFORM 1210-SKIP-ONE-CUSTOMER THRU
+               1210-SKIP-ONE-CUSTOMER-EXIT
+               UNTIL WS-SKIP-COUNT >= WS-READ-COUNT
+                   OR END-OF-CUSTMAST.
+       1200-SKIP-PROCESSED-EXIT.
+           EXIT.
+      *****************************************************************
+      *1210-SKIP-ONE-CUSTOMER                                         *
+      *****************************************************************
+       1210-SKIP-ONE-CUSTOMER.
+           READ CUSTMAST
+               AT END
+                   SET END-OF-CUSTMAST TO TRUE
+           END-READ
+           ADD 1 TO WS-SKIP-COUNT.
+       1210-SKIP-ONE-CUSTOMER-EXIT.
+           EXIT.
+      *****************************************************************
+      *2000-PROCESS-CUSTOMER                                          *
+      *    Validates one customer's e-mail and routes the record to   *
+      *    ACCEPTFL or REJECTFL, checkpoints at intervals, then reads  *
+      *    the next customer.                                         *
+      *****************************************************************
+       2000-PROCESS-CUSTOMER.
+           ADD 1 TO WS-READ-COUNT
+           MOVE CUST-EMAIL TO WS-CKM-EMAIL
+           SET CKM-MODE-VALIDATE TO TRUE
+           CALL "CHECKMAIL" USING WS-CKM-EMAIL, WS-CKM-FLAG,
+               WS-CKM-MENSAGEM, REASON-CODE, WS-CKM-MODE
+           IF WS-CKM-FLAG = "S" THEN
+               PERFORM 2200-WRITE-ACCEPT THRU 2200-WRITE-ACCEPT-EXIT
+           ELSE
+               PERFORM 2300-WRITE-REJECT THRU 2300-WRITE-REJECT-EXIT
+           END-IF
+           PERFORM 2150-CHECK-CHECKPOINT THRU
+               2150-CHECK-CHECKPOINT-EXIT
+           PERFORM 2100-READ-CUSTOMER THRU 2100-READ-CUSTOMER-EXIT.
+       2000-PROCESS-CUSTOMER-EXIT.
+           EXIT.
+      *****************************************************************
+      *2100-READ-CUSTOMER                                             *
+      *****************************************************************
+       2100-READ-CUSTOMER.
+           READ CUSTMAST
+               AT END
+                   SET END-OF-CUSTMAST TO TRUE
+           END-READ.
+       2100-READ-CUSTOMER-EXIT.
+           EXIT.
+      *****************************************************************
+      *2150-CHECK-CHECKPOINT                                          *
+      *    Every CKMCKPT-INTERVAL customers, saves the run counters    *
+      *    so a restart can resume from here instead of record one.   *
+      *****************************************************************
+       2150-CHECK-CHECKPOINT.
+           DIVIDE WS-READ-COUNT BY CKMCKPT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO THEN
+               PERFORM 2160-WRITE-CHECKPOINT THRU
+                   2160-WRITE-CHECKPOINT-EXIT
+           END-IF.
+       2150-CHECK-CHECKPOINT-EXIT.
+           EXIT.
+      *****************************************************************
+      *2160-WRITE-CHECKPOINT                                          *
+      *    CHECKPT stays open for the whole run (1050-OPEN-CHECKPOINT) *
+      *    - the first checkpoint WRITEs the one record at CKPT-KEY,  *
+      *    every later one REWRITEs it in place, so there is never    *
+      *    more than one record on CHECKPT and no open/close per       *
+      *    customer.                                                   *
+      *****************************************************************
+       2160-WRITE-CHECKPOINT.
+           MOVE CUST-ID TO CKPT-CUST-ID
+           MOVE WS-READ-COUNT TO CKPT-READ-COUNT
+           MOVE WS-ACCEPT-COUNT TO CKPT-ACCEPT-COUNT
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           IF CKPT-RECORD-WRITTEN THEN
+               REWRITE CHECKPOINT-RECORD
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               SET CKPT-RECORD-WRITTEN TO TRUE
+           END-IF.
+       2160-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+      *****************************************************************
+      *2200-WRITE-ACCEPT                                              *
+      *****************************************************************
+       2200-WRITE-ACCEPT.
+           ADD 1 TO WS-ACCEPT-COUNT
+           MOVE CUST-ID TO ACC-CUST-ID
+           MOVE CUST-NAME TO ACC-CUST-NAME
+           MOVE CUST-EMAIL TO ACC-EMAIL
+           WRITE ACCEPT-RECORD.
+       2200-WRITE-ACCEPT-EXIT.
+           EXIT.
+      *****************************************************************
+      *2300-WRITE-REJECT                                              *
+      *****************************************************************
+       2300-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE CUST-ID TO REJ-CUST-ID
+           MOVE CUST-NAME TO REJ-CUST-NAME
+           MOVE CUST-EMAIL TO REJ-EMAIL
+           MOVE REASON-CODE TO REJ-REASON-CODE
+           MOVE WS-CKM-MENSAGEM TO REJ-MENSAGEM
+           WRITE REJECT-RECORD.
+       2300-WRITE-REJECT-EXIT.
+           EXIT.
+      *****************************************************************
+      *3000-TERMINATE                                                 *
+      *    Tells CHECKMAIL to close DOMINIOS/DOMSFX/AUDITLOG, closes   *
+      *    our own files and displays the trailer counts.              *
+      *****************************************************************
+       3000-TERMINATE.
+           SET CKM-MODE-TERMINATE TO TRUE
+           CALL "CHECKMAIL" USING WS-CKM-EMAIL, WS-CKM-FLAG,
+               WS-CKM-MENSAGEM, REASON-CODE, WS-CKM-MODE
+           CLOSE CUSTMAST
+           CLOSE ACCEPTFL
+           CLOSE REJECTFL
+           CLOSE CHECKPT
+           MOVE WS-READ-COUNT TO WS-TRL-READ
+           MOVE WS-ACCEPT-COUNT TO WS-TRL-ACCEPT
+           MOVE WS-REJECT-COUNT TO WS-TRL-REJECT
+           DISPLAY WS-TRAILER-LINE.
+       3000-TERMINATE-EXIT.
+           EXIT.
